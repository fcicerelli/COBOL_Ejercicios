@@ -0,0 +1,20 @@
+      ******************************************************************
+      * AUDITLOG.cpy
+      * Shared record layout for the AUDIT-LOG-FILE run log.  Every
+      * batch program writes a START record from its 1000-INITIALIZE
+      * and an END record from its 9000-TERMINATE, so an operator can
+      * see what ran, when, how many records it handled, and what it
+      * returned, all in one place.  COPYed into dividir, MRU and
+      * PROMEDIO.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-PROGRAM-NAME         PIC X(08).
+           05  AL-EVENT-TYPE           PIC X(05).
+               88  AL-EVENT-START              VALUE "START".
+               88  AL-EVENT-END                VALUE "END".
+           05  AL-TIMESTAMP.
+               10  AL-TS-DATE          PIC 9(08).
+               10  AL-TS-TIME          PIC 9(08).
+           05  AL-RECORDS-PROCESSED    PIC 9(07).
+           05  AL-RETURN-CODE          PIC S9(04).
+           05  FILLER                  PIC X(40).
