@@ -0,0 +1,13 @@
+      ******************************************************************
+      * STUDMAST.cpy
+      * Shared record layout for the STUDENT-MASTER indexed file.
+      * COPYed into the FD of every program that opens the master:
+      * STUDMNT (maintenance) and PROMEDIO (grading lookup).
+      ******************************************************************
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID           PIC X(05).
+           05  SM-STUDENT-NAME         PIC X(30).
+           05  SM-STUDENT-STATUS       PIC X(01).
+               88  SM-STATUS-ACTIVE            VALUE "A".
+               88  SM-STATUS-INACTIVE          VALUE "I".
+           05  FILLER                  PIC X(44).
