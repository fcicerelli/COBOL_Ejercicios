@@ -3,22 +3,314 @@
       * Date:      18/MAR/2025
       * Purpose:   Clase de Lenguages de Interfaz
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * 09/AUG/26  FC   Converted from a single hardcoded division into
+      *                 a batch processor that reads dividend/divisor
+      *                 pairs from TRANS-FILE and reports Z and RESIDUO
+      *                 for every transaction in the file.
+      * 09/AUG/26  FC   Added a zero-divisor check ahead of the DIVIDE.
+      *                 Transactions with Y = 0 are logged to the
+      *                 EXCEPT-FILE instead of abending the run.
+      * 09/AUG/26  FC   Replaced the hand-built DIVISION-REPORT lines
+      *                 with a paginated REPORT WRITER listing carrying
+      *                 page headings and the run date.
+      * 09/AUG/26  FC   Set RETURN-CODE on GOBACK so the nightly job
+      *                 chain can tell a clean run from one that had
+      *                 to reject transactions (0 = all valid, 4 =
+      *                 one or more divisors rejected).
+      * 09/AUG/26  FC   Added START/END entries to the shared
+      *                 AUDIT-LOG-FILE so an operator can see every
+      *                 run of this job alongside MRU and PROMEDIO.
+      * 09/AUG/26  FC   Reset the EOF switch and counters at the top of
+      *                 1000-INITIALIZE.  This program is CALLed
+      *                 repeatedly from MENU and WORKING-STORAGE stays
+      *                 alive between CALLs, so without this a second
+      *                 invocation in the same session found the EOF
+      *                 switch already set from the previous run and
+      *                 skipped the entire transaction loop.
+      * 09/AUG/26  FC   Added FILE STATUS to TRANS-FILE.  A missing
+      *                 TRANS-FILE used to abend the whole process
+      *                 before 9000-TERMINATE could set a RETURN-CODE
+      *                 for NIGHTJOB to see; it is now logged to
+      *                 EXCEPT-FILE and ends the run with RETURN-CODE 8
+      *                 instead.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. dividir.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANS-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSFIL-STATUS.
+
+           SELECT DIVISION-REPORT ASSIGN TO "DIVISION-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPT-FILE ASSIGN TO "EXCEPT-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  TRANS-RECORD.
+           05  TR-DIVIDENDO            PIC 9(05).
+           05  TR-DIVISOR              PIC 9(05).
+           05  FILLER                  PIC X(70).
+
+       FD  DIVISION-REPORT
+           REPORT IS DIVISION-RD.
+
+       FD  EXCEPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPT-FILE-LINE            PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
-       77 X PIC 99.
-       77 Y PIC 99.
-       77 Z PIC 99.
-       77 RESIDUO PIC 99.
+       77  X                           PIC 9(05).
+       77  Y                           PIC 9(05).
+       77  Z                           PIC 9(05).
+       77  RESIDUO                     PIC 9(05).
+       77  WS-EXCEPT-COUNT             PIC 9(05) COMP VALUE ZERO.
+       77  WS-TRANS-COUNT              PIC 9(05) COMP VALUE ZERO.
+       77  WS-AUDITLOG-STATUS          PIC X(02).
+       77  WS-TRANSFIL-STATUS          PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-TRANS-SW         PIC X(01) VALUE "N".
+               88  WS-EOF-TRANS                  VALUE "S".
+           05  WS-TRANS-VALIDA-SW      PIC X(01).
+               88  WS-TRANS-VALIDA              VALUE "S".
+               88  WS-TRANS-INVALIDA             VALUE "N".
+           05  WS-INPUT-MISSING-SW     PIC X(01) VALUE "N".
+               88  WS-INPUT-MISSING              VALUE "S".
+
+       01  WS-FECHA-EJECUCION.
+           05  WS-FECHA-AAAA           PIC 9(04).
+           05  WS-FECHA-MM             PIC 9(02).
+           05  WS-FECHA-DD             PIC 9(02).
+
+       01  WS-FECHA-EJECUCION-ED.
+           05  WS-FECHA-ED-MM          PIC 9(02).
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  WS-FECHA-ED-DD          PIC 9(02).
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  WS-FECHA-ED-AAAA        PIC 9(04).
+
+       01  WS-HORA-EJECUCION           PIC 9(08).
+
+       01  WS-REPORT-LINES.
+           05  WS-EXCEPT-HDR-LINE.
+               10  FILLER              PIC X(15) VALUE "DIVIDENDO".
+               10  FILLER              PIC X(15) VALUE "DIVISOR".
+               10  FILLER              PIC X(20) VALUE "MOTIVO".
+               10  FILLER              PIC X(30) VALUE SPACES.
+           05  WS-EXCEPT-DETAIL-LINE.
+               10  WS-EXC-DIVIDENDO    PIC Z(04)9.
+               10  FILLER              PIC X(10) VALUE SPACES.
+               10  WS-EXC-DIVISOR      PIC Z(04)9.
+               10  FILLER              PIC X(10) VALUE SPACES.
+               10  WS-EXC-MOTIVO       PIC X(25) VALUE SPACES.
+               10  FILLER              PIC X(15) VALUE SPACES.
+
+       REPORT SECTION.
+       RD  DIVISION-RD
+           PAGE LIMIT 60 LINES
+           HEADING 1
+           FIRST DETAIL 5
+           LAST DETAIL 56
+           FOOTING 58.
+
+       01  TYPE PAGE HEADING.
+           05  LINE 1.
+               10  COLUMN 1            PIC X(30)
+                                       VALUE "LISTADO DE DIVISIONES".
+               10  COLUMN 50           PIC X(08) VALUE "PAGINA".
+               10  COLUMN 59           PIC Z(04)9 SOURCE
+                                       IS PAGE-COUNTER.
+           05  LINE 2.
+               10  COLUMN 1            PIC X(20)
+                                       VALUE "FECHA DE EJECUCION:".
+               10  COLUMN 22           PIC X(10)
+                                       SOURCE IS WS-FECHA-EJECUCION-ED.
+           05  LINE 4.
+               10  COLUMN 1            PIC X(15) VALUE "DIVIDENDO".
+               10  COLUMN 16           PIC X(15) VALUE "DIVISOR".
+               10  COLUMN 31           PIC X(15) VALUE "COCIENTE".
+               10  COLUMN 46           PIC X(15) VALUE "RESIDUO".
+
+       01  DIV-DETAIL TYPE DETAIL.
+           05  LINE PLUS 1.
+               10  COLUMN 3            PIC Z(04)9 SOURCE IS X.
+               10  COLUMN 18           PIC Z(04)9 SOURCE IS Y.
+               10  COLUMN 33           PIC Z(04)9 SOURCE IS Z.
+               10  COLUMN 48           PIC Z(04)9 SOURCE IS RESIDUO.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            move 50 to X.
-            move 30 to Y.
-            DIVIDE X BY Y GIVING Z REMAINDER RESIDUO.
-            DISPLAY "El valor de la division es: "Z.
-            DISPLAY "El residuo de la division es: "RESIDUO.
-            STOP RUN.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT
+
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-EXIT
+               UNTIL WS-EOF-TRANS
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, WRITE HEADINGS, PRIME THE READ
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE ZERO                   TO WS-EXCEPT-COUNT
+           MOVE ZERO                   TO WS-TRANS-COUNT
+           SET WS-TRANS-INVALIDA       TO TRUE
+           MOVE "N"                    TO WS-EOF-TRANS-SW
+           MOVE "N"                    TO WS-INPUT-MISSING-SW
+
+           OPEN OUTPUT EXCEPT-FILE
+           MOVE WS-EXCEPT-HDR-LINE     TO EXCEPT-FILE-LINE
+           WRITE EXCEPT-FILE-LINE
+
+           ACCEPT WS-FECHA-EJECUCION   FROM DATE YYYYMMDD
+           MOVE WS-FECHA-MM            TO WS-FECHA-ED-MM
+           MOVE WS-FECHA-DD            TO WS-FECHA-ED-DD
+           MOVE WS-FECHA-AAAA          TO WS-FECHA-ED-AAAA
+           ACCEPT WS-HORA-EJECUCION    FROM TIME
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDITLOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           MOVE SPACES                 TO AUDIT-LOG-RECORD
+           MOVE "DIVIDIR "             TO AL-PROGRAM-NAME
+           SET AL-EVENT-START          TO TRUE
+           MOVE WS-FECHA-EJECUCION     TO AL-TS-DATE
+           MOVE WS-HORA-EJECUCION      TO AL-TS-TIME
+           MOVE ZERO                   TO AL-RECORDS-PROCESSED
+           MOVE ZERO                   TO AL-RETURN-CODE
+           WRITE AUDIT-LOG-RECORD
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANSFIL-STATUS NOT = "00"
+               SET WS-INPUT-MISSING    TO TRUE
+               SET WS-EOF-TRANS        TO TRUE
+               DISPLAY "DIVIDIR - TRANS-FILE NOT FOUND, STATUS = "
+                   WS-TRANSFIL-STATUS
+
+               MOVE SPACES              TO WS-EXCEPT-DETAIL-LINE
+               MOVE "TRANS-FILE NO ENCONTRADO"
+                                        TO WS-EXC-MOTIVO
+               MOVE WS-EXCEPT-DETAIL-LINE
+                                        TO EXCEPT-FILE-LINE
+               WRITE EXCEPT-FILE-LINE
+           ELSE
+               OPEN OUTPUT DIVISION-REPORT
+               INITIATE DIVISION-RD
+
+               READ TRANS-FILE
+                   AT END
+                       SET WS-EOF-TRANS TO TRUE
+               END-READ
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-TRANSACTION - VALIDATE, DIVIDE ONE PAIR AND READ
+      *                            THE NEXT RECORD
+      ******************************************************************
+       2000-PROCESS-TRANSACTION.
+           ADD 1                       TO WS-TRANS-COUNT
+           MOVE TR-DIVIDENDO           TO X
+           MOVE TR-DIVISOR             TO Y
+
+           PERFORM 2100-VALIDATE-DIVISOR
+               THRU 2100-EXIT
+
+           IF WS-TRANS-VALIDA
+               DIVIDE X BY Y GIVING Z REMAINDER RESIDUO
+               GENERATE DIV-DETAIL
+           END-IF
+
+           READ TRANS-FILE
+               AT END
+                   SET WS-EOF-TRANS TO TRUE
+           END-READ.
+
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-VALIDATE-DIVISOR - REJECT ANY TRANSACTION WHOSE DIVISOR
+      *                         IS ZERO; LOG IT TO THE EXCEPT-FILE
+      ******************************************************************
+       2100-VALIDATE-DIVISOR.
+           IF Y = ZERO
+               SET WS-TRANS-INVALIDA   TO TRUE
+
+               MOVE SPACES              TO WS-EXCEPT-DETAIL-LINE
+               MOVE X                   TO WS-EXC-DIVIDENDO
+               MOVE Y                   TO WS-EXC-DIVISOR
+               MOVE "DIVISOR EN CERO"   TO WS-EXC-MOTIVO
+               MOVE WS-EXCEPT-DETAIL-LINE
+                                        TO EXCEPT-FILE-LINE
+               WRITE EXCEPT-FILE-LINE
+               ADD 1                    TO WS-EXCEPT-COUNT
+           ELSE
+               SET WS-TRANS-VALIDA     TO TRUE
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES AND SET THE RETURN-CODE FOR THE
+      *                  JOB SCHEDULER
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE TRANS-FILE
+           CLOSE EXCEPT-FILE
+
+           IF WS-INPUT-MISSING
+               MOVE 8                  TO RETURN-CODE
+           ELSE
+               TERMINATE DIVISION-RD
+               CLOSE DIVISION-REPORT
+
+               IF WS-EXCEPT-COUNT > ZERO
+                   MOVE 4              TO RETURN-CODE
+               ELSE
+                   MOVE ZERO           TO RETURN-CODE
+               END-IF
+           END-IF
+
+           MOVE SPACES                 TO AUDIT-LOG-RECORD
+           MOVE "DIVIDIR "             TO AL-PROGRAM-NAME
+           SET AL-EVENT-END            TO TRUE
+           MOVE WS-FECHA-EJECUCION     TO AL-TS-DATE
+           ACCEPT WS-HORA-EJECUCION    FROM TIME
+           MOVE WS-HORA-EJECUCION      TO AL-TS-TIME
+           MOVE WS-TRANS-COUNT         TO AL-RECORDS-PROCESSED
+           MOVE RETURN-CODE            TO AL-RETURN-CODE
+           WRITE AUDIT-LOG-RECORD
+
+           CLOSE AUDIT-LOG-FILE.
+
+       9000-EXIT.
+           EXIT.
+
        END PROGRAM dividir.
