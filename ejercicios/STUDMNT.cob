@@ -0,0 +1,266 @@
+      ******************************************************************
+      * Author:     Fabio Cicerelli
+      * Date:       09/AUG/2026
+      * Purpose:    Maintenance program for the shared STUDENT-MASTER
+      *             indexed file (add, change, inactivate) used by
+      *             PROMEDIO to resolve a student's name and status.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * 09/AUG/26  FC   Initial version.
+      * 09/AUG/26  FC   Widened WS-MD-ACCION to X(11) so "DESCONOCIDA"
+      *                 no longer truncates.
+      * 09/AUG/26  FC   Added FILE STATUS to TRANS-FILE so a missing
+      *                 STUDMNT-TRANS is a logged, RC=8 hard failure
+      *                 instead of an unhandled runtime abend.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDMNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "STUDMNT-TRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSFIL-STATUS.
+
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDMAST-STATUS.
+
+           SELECT MAINT-REPORT ASSIGN TO "STUDMNT-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  TRANS-RECORD.
+           05  TR-TRANS-CODE           PIC X(01).
+               88  TR-ALTA                     VALUE "A".
+               88  TR-CAMBIO                   VALUE "C".
+               88  TR-BAJA                     VALUE "I".
+           05  TR-STUDENT-ID           PIC X(05).
+           05  TR-STUDENT-NAME         PIC X(30).
+           05  FILLER                  PIC X(44).
+
+       FD  STUDENT-MASTER.
+           COPY STUDMAST.
+
+       FD  MAINT-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MAINT-REPORT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUDMAST-STATUS          PIC X(02).
+       01  WS-TRANSFIL-STATUS          PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-TRANS-SW         PIC X(01) VALUE "N".
+               88  WS-EOF-TRANS                 VALUE "S".
+           05  WS-INPUT-MISSING-SW     PIC X(01) VALUE "N".
+               88  WS-INPUT-MISSING             VALUE "S".
+
+       01  WS-REPORT-LINES.
+           05  WS-MAINT-HDR-LINE.
+               10  FILLER              PIC X(10) VALUE "ALUMNO".
+               10  FILLER              PIC X(11) VALUE "ACCION".
+               10  FILLER              PIC X(30) VALUE "RESULTADO".
+               10  FILLER              PIC X(29) VALUE SPACES.
+           05  WS-MAINT-DETAIL-LINE.
+               10  WS-MD-STUDENT-ID    PIC X(10).
+               10  WS-MD-ACCION        PIC X(11).
+               10  WS-MD-RESULTADO     PIC X(30).
+               10  FILLER              PIC X(29) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT
+
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-EXIT
+               UNTIL WS-EOF-TRANS
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES (CREATING STUDENT-MASTER THE
+      *                   FIRST TIME IT DOES NOT EXIST) AND PRIME THE
+      *                   READ
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE "N"                    TO WS-INPUT-MISSING-SW
+
+           OPEN I-O STUDENT-MASTER
+           IF WS-STUDMAST-STATUS = "35"
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF
+
+           OPEN OUTPUT MAINT-REPORT
+
+           MOVE WS-MAINT-HDR-LINE      TO MAINT-REPORT-LINE
+           WRITE MAINT-REPORT-LINE
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANSFIL-STATUS NOT = "00"
+               SET WS-INPUT-MISSING    TO TRUE
+               SET WS-EOF-TRANS        TO TRUE
+               DISPLAY "STUDMNT - STUDMNT-TRANS NOT FOUND, STATUS = "
+                   WS-TRANSFIL-STATUS
+
+               MOVE SPACES              TO WS-MAINT-DETAIL-LINE
+               MOVE "N/A"               TO WS-MD-STUDENT-ID
+               MOVE "ABORTADO"          TO WS-MD-ACCION
+               MOVE "ARCHIVO TRANS NO ENCONTRADO"
+                                        TO WS-MD-RESULTADO
+               MOVE WS-MAINT-DETAIL-LINE
+                                        TO MAINT-REPORT-LINE
+               WRITE MAINT-REPORT-LINE
+           ELSE
+               READ TRANS-FILE
+                   AT END
+                       SET WS-EOF-TRANS TO TRUE
+               END-READ
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-TRANSACTION - APPLY ONE MAINTENANCE TRANSACTION
+      *                            AND READ THE NEXT RECORD
+      ******************************************************************
+       2000-PROCESS-TRANSACTION.
+           MOVE SPACES                 TO WS-MAINT-DETAIL-LINE
+           MOVE TR-STUDENT-ID          TO WS-MD-STUDENT-ID
+
+           EVALUATE TRUE
+               WHEN TR-ALTA
+                   MOVE "ALTA"         TO WS-MD-ACCION
+                   PERFORM 2100-ADD-STUDENT
+                       THRU 2100-EXIT
+               WHEN TR-CAMBIO
+                   MOVE "CAMBIO"       TO WS-MD-ACCION
+                   PERFORM 2200-CHANGE-STUDENT
+                       THRU 2200-EXIT
+               WHEN TR-BAJA
+                   MOVE "BAJA"         TO WS-MD-ACCION
+                   PERFORM 2300-INACTIVATE-STUDENT
+                       THRU 2300-EXIT
+               WHEN OTHER
+                   MOVE "DESCONOCIDA"  TO WS-MD-ACCION
+                   MOVE "CODIGO DE TRANSACCION INVALIDO"
+                                       TO WS-MD-RESULTADO
+           END-EVALUATE
+
+           MOVE WS-MAINT-DETAIL-LINE   TO MAINT-REPORT-LINE
+           WRITE MAINT-REPORT-LINE
+
+           READ TRANS-FILE
+               AT END
+                   SET WS-EOF-TRANS TO TRUE
+           END-READ.
+
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-ADD-STUDENT - CREATE A NEW STUDENT-MASTER RECORD
+      ******************************************************************
+       2100-ADD-STUDENT.
+           MOVE TR-STUDENT-ID          TO SM-STUDENT-ID
+           MOVE TR-STUDENT-NAME        TO SM-STUDENT-NAME
+           SET SM-STATUS-ACTIVE        TO TRUE
+
+           WRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   MOVE "ALUMNO YA EXISTE"
+                                       TO WS-MD-RESULTADO
+               NOT INVALID KEY
+                   MOVE "ALTA REGISTRADA"
+                                       TO WS-MD-RESULTADO
+           END-WRITE.
+
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-CHANGE-STUDENT - UPDATE AN EXISTING STUDENT'S NAME
+      ******************************************************************
+       2200-CHANGE-STUDENT.
+           MOVE TR-STUDENT-ID          TO SM-STUDENT-ID
+
+           READ STUDENT-MASTER
+               KEY IS SM-STUDENT-ID
+               INVALID KEY
+                   MOVE "ALUMNO NO ENCONTRADO"
+                                       TO WS-MD-RESULTADO
+               NOT INVALID KEY
+                   MOVE TR-STUDENT-NAME
+                                       TO SM-STUDENT-NAME
+                   REWRITE STUDENT-MASTER-RECORD
+                       INVALID KEY
+                           MOVE "ERROR AL GRABAR CAMBIO"
+                                       TO WS-MD-RESULTADO
+                       NOT INVALID KEY
+                           MOVE "CAMBIO REGISTRADO"
+                                       TO WS-MD-RESULTADO
+                   END-REWRITE
+           END-READ.
+
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-INACTIVATE-STUDENT - MARK AN EXISTING STUDENT INACTIVE
+      ******************************************************************
+       2300-INACTIVATE-STUDENT.
+           MOVE TR-STUDENT-ID          TO SM-STUDENT-ID
+
+           READ STUDENT-MASTER
+               KEY IS SM-STUDENT-ID
+               INVALID KEY
+                   MOVE "ALUMNO NO ENCONTRADO"
+                                       TO WS-MD-RESULTADO
+               NOT INVALID KEY
+                   SET SM-STATUS-INACTIVE
+                                       TO TRUE
+                   REWRITE STUDENT-MASTER-RECORD
+                       INVALID KEY
+                           MOVE "ERROR AL GRABAR BAJA"
+                                       TO WS-MD-RESULTADO
+                       NOT INVALID KEY
+                           MOVE "BAJA REGISTRADA"
+                                       TO WS-MD-RESULTADO
+                   END-REWRITE
+           END-READ.
+
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE TRANS-FILE
+           CLOSE STUDENT-MASTER
+           CLOSE MAINT-REPORT
+
+           IF WS-INPUT-MISSING
+               MOVE 8                  TO RETURN-CODE
+           ELSE
+               MOVE ZERO               TO RETURN-CODE
+           END-IF.
+
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM STUDMNT.
