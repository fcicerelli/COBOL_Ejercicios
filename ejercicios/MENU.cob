@@ -0,0 +1,73 @@
+      ******************************************************************
+      * Author:     Fabio Cicerelli
+      * Date:       09/AUG/2026
+      * Purpose:    Front-end menu tying together the lab utilities
+      *             (dividir, MRU, PROMEDIO) behind a single entry
+      *             point for the lab assistants.
+      * Tectonics: cobc -x MENU.cob dividir.cob MLU.cob PROMEDIO.cob
+      *            -o MENU
+      *            (dividir/MLU/PROMEDIO are CALLed by name, not
+      *            loaded as separate modules, so they must be linked
+      *            into the same executable as MENU)
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * 09/AUG/26  FC   Initial version.
+      * 09/AUG/26  FC   Documented the Tectonics line with a real build
+      *                 command: dividir/MLU/PROMEDIO are CALLed by
+      *                 name, so a plain "cobc MENU.cob" compiles but
+      *                 fails at run time looking for them as separate
+      *                 modules.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPCION                   PIC 9(01).
+
+       01  WS-SWITCHES.
+           05  WS-SALIR-SW             PIC X(01) VALUE "N".
+               88  WS-SALIR                     VALUE "S".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-MOSTRAR-MENU
+               THRU 1000-EXIT
+               UNTIL WS-SALIR
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-MOSTRAR-MENU - DISPLAY THE MENU, ACCEPT A CHOICE, AND
+      *                     DISPATCH TO THE SELECTED UTILITY
+      ******************************************************************
+       1000-MOSTRAR-MENU.
+           DISPLAY " "
+           DISPLAY "============================================="
+           DISPLAY "   MENU DE UTILIDADES DEL LABORATORIO"
+           DISPLAY "============================================="
+           DISPLAY "  1. UTILIDAD DE DIVISION (dividir)"
+           DISPLAY "  2. CALCULADORA DE MOVIMIENTO (MRU/MRUV)"
+           DISPLAY "  3. PROMEDIO DE NOTAS (PROMEDIO)"
+           DISPLAY "  4. SALIR"
+           DISPLAY "============================================="
+           DISPLAY "INGRESE UNA OPCION: "
+           ACCEPT WS-OPCION
+
+           EVALUATE WS-OPCION
+               WHEN 1
+                   CALL "dividir"
+               WHEN 2
+                   CALL "MRU"
+               WHEN 3
+                   CALL "PROMEDIO"
+               WHEN 4
+                   SET WS-SALIR TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       1000-EXIT.
+           EXIT.
+
+       END PROGRAM MENU.
