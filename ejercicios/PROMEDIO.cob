@@ -1,43 +1,868 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author:     Fabio Cicerelli
+      * Date:       18/MAR/2025
+      * Purpose:    Clase de Lenguages de Interfaz
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * 09/AUG/26  FC   Converted from interactive ACCEPT loop to
+      *                 batch processing of the GRADES-FILE.  A class
+      *                 roster can now carry any number of grades per
+      *                 student instead of the fixed five.
+      * 09/AUG/26  FC   Added the ROSTER-REPORT with a detail line per
+      *                 student plus class-wide MIN/MAX/MEDIAN totals.
+      * 09/AUG/26  FC   Added range validation on each grade (0-100).
+      *                 Out-of-range grades are kept out of the average
+      *                 and logged to the EXCEPT-REPORT instead.
+      * 09/AUG/26  FC   Added the CSV-FILE export (student id, grades,
+      *                 average) for the registrar bulk-grade importer.
+      * 09/AUG/26  FC   Set RETURN-CODE on GOBACK so the nightly job
+      *                 chain can tell a clean run from one that had
+      *                 to reject out-of-range grades (0 = all grades
+      *                 valid, 4 = one or more grades rejected).
+      * 09/AUG/26  FC   The roster now carries the student's name and
+      *                 status, looked up against the shared
+      *                 STUDENT-MASTER indexed file maintained by
+      *                 STUDMNT.
+      * 09/AUG/26  FC   Added checkpoint/restart: the last-processed
+      *                 student count is saved to PROMEDIO-CKPT every
+      *                 WS-CKPT-INTERVAL students, so a cancelled or
+      *                 abended run can be resumed without regrading
+      *                 students already on the roster.
+      * 09/AUG/26  FC   Added START/END entries to the shared
+      *                 AUDIT-LOG-FILE so an operator can see every
+      *                 run of this job alongside dividir and MRU.
+      * 09/AUG/26  FC   Reset the EOF switch, reject count, and roster
+      *                 table position at the top of 1000-INITIALIZE.
+      *                 This program is CALLed repeatedly from MENU and
+      *                 WORKING-STORAGE stays alive between CALLs, so
+      *                 without this a second invocation in the same
+      *                 session found the EOF switch already set from
+      *                 the previous run and skipped the whole grading
+      *                 loop, while WS-STUD-COUNT kept climbing toward
+      *                 the WS-AVG-TABLE bound across calls instead of
+      *                 starting over at zero.
+      * 09/AUG/26  FC   Added guard clauses so a GRADES-FILE record
+      *                 claiming more notas than GR-NOTA-TABLE can hold
+      *                 is truncated (and logged) instead of indexing
+      *                 past the table, and so the roster stops
+      *                 accepting students once WS-AVG-TABLE is full
+      *                 instead of indexing past it.
+      * 09/AUG/26  FC   Widened WS-STATUS-DISPLAY/WS-DET-STATUS to
+      *                 X(11) so "DESCONOCIDO" no longer truncates, and
+      *                 WS-STUDENT-NAME/WS-DET-NOMBRE to X(30) to match
+      *                 SM-STUDENT-NAME so long names no longer
+      *                 truncate on the roster.
+      * 09/AUG/26  FC   Added FILE STATUS to GRADES-FILE.  A missing
+      *                 GRADES-FILE used to abend the whole process
+      *                 before a RETURN-CODE could be set; it is now
+      *                 logged to EXCEPT-REPORT and ends the run with
+      *                 RETURN-CODE 8 instead.  STUDENT-MASTER's
+      *                 already-declared FILE STATUS is now also
+      *                 checked for status 35, the same way
+      *                 AUDIT-LOG-FILE and CKPT-FILE already handle a
+      *                 missing file of their own.  Corrected the
+      *                 80-character GRADES-RECORD layout, whose
+      *                 FILLER was four bytes short of the stated
+      *                 RECORD CONTAINS.
+      * 09/AUG/26  FC   The checkpoint now also persists the cumulative
+      *                 reject count, not just the last-graded-student
+      *                 count, so RETURN-CODE on a resumed run reflects
+      *                 rejects from the whole job rather than only the
+      *                 students graded since the last checkpoint.  A
+      *                 resumed run's CLASS MINIMUM/MAXIMUM/MEDIAN only
+      *                 cover the students graded in that final
+      *                 segment (the averages table itself is not
+      *                 checkpointed), so that summary is now labeled
+      *                 as partial whenever the run was resumed instead
+      *                 of being presented as the whole class.
+      * 09/AUG/26  FC   Added FILE STATUS to ROSTER-REPORT, EXCEPT-REPORT
+      *                 and CSV-FILE.  The checkpoint-resume branch of
+      *                 1000-INITIALIZE opens all three EXTEND, which
+      *                 abended the run if one of them was missing at
+      *                 resume time (job rerun from a cleaned directory,
+      *                 partial cleanup after the crash, etc); each now
+      *                 falls back to OPEN OUTPUT and rewrites its
+      *                 header on status 35, the same way AUDIT-LOG-FILE
+      *                 already does.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROMEDIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADES-FILE ASSIGN TO "GRADES-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADES-STATUS.
+
+           SELECT ROSTER-REPORT ASSIGN TO "ROSTER-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+           SELECT EXCEPT-REPORT ASSIGN TO "EXCEPT-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "PROMEDIO.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDMAST-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "PROMEDIO-CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  GRADES-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  GRADES-RECORD.
+           05  GR-STUDENT-ID           PIC X(05).
+           05  GR-CANT-NOTAS           PIC 9(02).
+           05  GR-NOTA-TABLE           OCCURS 10 TIMES
+                                       PIC 9(03)V99.
+           05  FILLER                  PIC X(23).
+
+       FD  ROSTER-REPORT
+           RECORD CONTAINS 90 CHARACTERS.
+       01  ROSTER-REPORT-LINE          PIC X(90).
+
+       FD  EXCEPT-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPT-REPORT-LINE          PIC X(80).
+
+       FD  CSV-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01  CSV-FILE-LINE               PIC X(200).
+
+       FD  STUDENT-MASTER.
+           COPY STUDMAST.
+
+       FD  CKPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CKPT-RECORD.
+           05  CKPT-LAST-COUNT         PIC 9(05).
+           05  CKPT-REJECT-COUNT       PIC 9(05).
+           05  FILLER                  PIC X(70).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
        01  WS-VARIABLES.
-           05  WS-NOTA                 PIC 9(02)V99.
-           05  WS-SUMADOR              PIC 9(02)V99.
-           05  WS-PROMEDIO             PIC Z(02).ZZ.
+           05  WS-STUDENT-ID           PIC X(05).
+           05  WS-CANT-NOTAS           PIC 9(02).
+           05  WS-NOTA                 PIC 9(03)V99.
+           05  WS-SUMADOR              PIC 9(05)V99.
+           05  WS-VALID-COUNT          PIC 9(02) COMP.
+           05  WS-PROMEDIO             PIC 9(03)V99.
+           05  WS-PROMEDIO-ED          PIC Z(03).ZZ.
+           05  WS-STUDENT-NAME         PIC X(30) VALUE SPACES.
+           05  WS-STATUS-DISPLAY       PIC X(11) VALUE SPACES.
+
+       01  WS-STUDMAST-STATUS          PIC X(02).
+
+       01  WS-CKPT-STATUS              PIC X(02).
+
+       01  WS-AUDITLOG-STATUS          PIC X(02).
+
+       01  WS-GRADES-STATUS            PIC X(02).
+
+       01  WS-ROSTER-STATUS            PIC X(02).
+
+       01  WS-EXCEPT-STATUS            PIC X(02).
+
+       01  WS-CSV-STATUS               PIC X(02).
+
+       01  WS-RUN-TIMESTAMP.
+           05  WS-RUN-FECHA            PIC 9(08).
+           05  WS-RUN-HORA             PIC 9(08).
+
+       01  WS-CHECKPOINT-DATA.
+           05  WS-CKPT-INTERVAL        PIC 9(02) COMP VALUE 10.
+           05  WS-RECS-SINCE-CKPT      PIC 9(02) COMP VALUE ZERO.
+           05  WS-RESTART-COUNT        PIC 9(05) COMP VALUE ZERO.
+           05  WS-RESTART-REJECT-COUNT PIC 9(05) COMP VALUE ZERO.
+           05  WS-TOTAL-PROCESSED      PIC 9(05) COMP VALUE ZERO.
+           05  WS-SKIP-INDEX           PIC 9(05) COMP VALUE ZERO.
+           05  WS-RESTART-COUNT-ED     PIC ZZZZ9.
+
+       01  WS-CSV-WORK.
+           05  WS-CSV-LINE             PIC X(200).
+           05  WS-CSV-NOTA-ED          PIC ZZZ.ZZ.
+           05  WS-CSV-POINTER          PIC 9(03) COMP.
+
+       01  WS-VALIDATION.
+           05  WS-NOTA-MINIMA          PIC 9(03)V99 VALUE ZERO.
+           05  WS-NOTA-MAXIMA          PIC 9(03)V99 VALUE 100.00.
+           05  WS-NOTA-VALIDA-SW       PIC X(01).
+               88  WS-NOTA-VALIDA               VALUE "S".
+               88  WS-NOTA-INVALIDA              VALUE "N".
+
+       01  WS-CLASS-STATISTICS.
+           05  WS-STUD-COUNT           PIC 9(03) COMP VALUE ZERO.
+           05  WS-CLASS-MIN            PIC 9(03)V99.
+           05  WS-CLASS-MAX            PIC 9(03)V99.
+           05  WS-CLASS-MEDIAN         PIC 9(03)V99.
+           05  WS-CLASS-MIN-ED         PIC Z(03).ZZ.
+           05  WS-CLASS-MAX-ED         PIC Z(03).ZZ.
+           05  WS-CLASS-MEDIAN-ED      PIC Z(03).ZZ.
+           05  WS-MID-POINT            PIC 9(03) COMP.
+
+       01  WS-AVG-TABLE-AREA.
+           05  WS-AVG-TABLE            OCCURS 200 TIMES
+                                       PIC 9(03)V99.
 
        01  WS-INDICES.
-           05  WS-I                    PIC 9(01).
+           05  WS-I                    PIC 9(02) COMP.
+           05  WS-J                    PIC 9(02) COMP.
+           05  WS-K                    PIC 9(03) COMP.
+           05  WS-L                    PIC 9(03) COMP.
+           05  WS-MIN-SUB              PIC 9(03) COMP.
+           05  WS-SWAP-TEMP            PIC 9(03)V99.
 
        01  WS-CONSTANTES.
            05  WS-1                    PIC 9(01) VALUE 1.
-           05  WS-CANT-NOTAS           PIC 9(03) VALUE 5.
+           05  WS-MAX-NOTAS            PIC 9(02) COMP VALUE 10.
+           05  WS-MAX-STUDENTS         PIC 9(03) COMP VALUE 200.
+
+       01  WS-REJECT-COUNT             PIC 9(05) COMP VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-GRADES-SW        PIC X(01) VALUE "N".
+               88  WS-EOF-GRADES                  VALUE "S".
+           05  WS-INPUT-MISSING-SW     PIC X(01) VALUE "N".
+               88  WS-INPUT-MISSING               VALUE "S".
+           05  WS-RESUMED-RUN-SW       PIC X(01) VALUE "N".
+               88  WS-RESUMED-RUN                  VALUE "S".
+
+       01  WS-REPORT-LINES.
+           05  WS-HDR-LINE-1.
+               10  FILLER              PIC X(25) VALUE
+                                       "REPORTE DE PROMEDIOS".
+               10  FILLER              PIC X(55) VALUE SPACES.
+           05  WS-HDR-LINE-2.
+               10  FILLER              PIC X(10) VALUE "ALUMNO".
+               10  FILLER              PIC X(11) VALUE "PROMEDIO".
+               10  FILLER              PIC X(32) VALUE "NOMBRE".
+               10  FILLER              PIC X(11) VALUE "STATUS".
+               10  FILLER              PIC X(26) VALUE SPACES.
+           05  WS-DETAIL-LINE.
+               10  WS-DET-STUDENT-ID   PIC X(10).
+               10  WS-DET-PROMEDIO     PIC Z(03).ZZ.
+               10  FILLER              PIC X(05) VALUE SPACES.
+               10  WS-DET-NOMBRE       PIC X(30).
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  WS-DET-STATUS       PIC X(11).
+               10  FILLER              PIC X(26) VALUE SPACES.
+           05  WS-SUMMARY-LINE.
+               10  WS-SUM-LABEL        PIC X(20).
+               10  WS-SUM-VALUE        PIC Z(03).ZZ.
+               10  FILLER              PIC X(52) VALUE SPACES.
+           05  WS-EXCEPT-HDR-LINE.
+               10  FILLER              PIC X(10) VALUE "ALUMNO".
+               10  FILLER              PIC X(15) VALUE "NOTA RECHAZADA".
+               10  FILLER              PIC X(55) VALUE SPACES.
+           05  WS-EXCEPT-DETAIL-LINE.
+               10  WS-EXC-STUDENT-ID   PIC X(10).
+               10  WS-EXC-NOTA         PIC ZZZ.ZZ.
+               10  FILLER              PIC X(62) VALUE SPACES.
+           05  WS-GUARD-EXCEPT-LINE.
+               10  WS-GE-STUDENT-ID    PIC X(10).
+               10  WS-GE-MOTIVO        PIC X(40).
+               10  FILLER              PIC X(30) VALUE SPACES.
+           05  WS-PARTIAL-STATS-LINE.
+               10  FILLER              PIC X(50) VALUE
+                   "NOTA: ESTADISTICAS DE CLASE PARCIALES - REANUDADA".
+               10  FILLER              PIC X(40) VALUE SPACES.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           INITIALIZE WS-VARIABLES
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT
+
+           PERFORM 2000-PROCESS-STUDENT
+               THRU 2000-EXIT
+               UNTIL WS-EOF-GRADES
+
+           PERFORM 8000-CLASS-STATISTICS
+               THRU 8000-EXIT
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, DETECT A PRIOR CHECKPOINT, SKIP
+      *                   OVER ANY ALREADY-GRADED STUDENTS, AND PRIME
+      *                   THE READ
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE "N"                    TO WS-EOF-GRADES-SW
+           MOVE ZERO                   TO WS-REJECT-COUNT
+           MOVE ZERO                   TO WS-STUD-COUNT
+           MOVE ZERO                   TO WS-RECS-SINCE-CKPT
+           MOVE "N"                    TO WS-INPUT-MISSING-SW
+           MOVE "N"                    TO WS-RESUMED-RUN-SW
+
+           OPEN INPUT GRADES-FILE
+           IF WS-GRADES-STATUS NOT = "00"
+               SET WS-INPUT-MISSING    TO TRUE
+               SET WS-EOF-GRADES       TO TRUE
+               DISPLAY "PROMEDIO - GRADES-FILE NOT FOUND, STATUS = "
+                   WS-GRADES-STATUS
+           END-IF
+
+           OPEN INPUT STUDENT-MASTER
+           IF WS-STUDMAST-STATUS = "35"
+               DISPLAY "PROMEDIO - STUDENT-MASTER NOT FOUND, NAMES "
+                   "AND STATUS WILL SHOW AS DESCONOCIDO"
+           END-IF
+
+           ACCEPT WS-RUN-FECHA         FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-HORA          FROM TIME
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDITLOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           MOVE SPACES                 TO AUDIT-LOG-RECORD
+           MOVE "PROMEDIO"             TO AL-PROGRAM-NAME
+           SET AL-EVENT-START          TO TRUE
+           MOVE WS-RUN-FECHA           TO AL-TS-DATE
+           MOVE WS-RUN-HORA            TO AL-TS-TIME
+           MOVE ZERO                   TO AL-RECORDS-PROCESSED
+           MOVE ZERO                   TO AL-RETURN-CODE
+           WRITE AUDIT-LOG-RECORD
+
+           PERFORM 1050-CHECK-RESTART
+               THRU 1050-EXIT
+
+           IF WS-RESTART-COUNT > ZERO
+               SET WS-RESUMED-RUN      TO TRUE
+               MOVE WS-RESTART-COUNT   TO WS-RESTART-COUNT-ED
+               DISPLAY "PROMEDIO - RESUMING AFTER CHECKPOINT, "
+                   WS-RESTART-COUNT-ED " STUDENTS ALREADY GRADED"
+               OPEN EXTEND ROSTER-REPORT
+               IF WS-ROSTER-STATUS = "35"
+                   OPEN OUTPUT ROSTER-REPORT
+                   MOVE WS-HDR-LINE-1   TO ROSTER-REPORT-LINE
+                   WRITE ROSTER-REPORT-LINE
+                   MOVE WS-HDR-LINE-2   TO ROSTER-REPORT-LINE
+                   WRITE ROSTER-REPORT-LINE
+               END-IF
+
+               OPEN EXTEND EXCEPT-REPORT
+               IF WS-EXCEPT-STATUS = "35"
+                   OPEN OUTPUT EXCEPT-REPORT
+                   MOVE WS-EXCEPT-HDR-LINE
+                                        TO EXCEPT-REPORT-LINE
+                   WRITE EXCEPT-REPORT-LINE
+               END-IF
+
+               OPEN EXTEND CSV-FILE
+               IF WS-CSV-STATUS = "35"
+                   OPEN OUTPUT CSV-FILE
+                   MOVE "STUDENT_ID,GRADES,AVERAGE"
+                                        TO CSV-FILE-LINE
+                   WRITE CSV-FILE-LINE
+               END-IF
+           ELSE
+               OPEN OUTPUT ROSTER-REPORT
+               OPEN OUTPUT EXCEPT-REPORT
+               OPEN OUTPUT CSV-FILE
+
+               MOVE WS-HDR-LINE-1      TO ROSTER-REPORT-LINE
+               WRITE ROSTER-REPORT-LINE
+
+               MOVE WS-HDR-LINE-2      TO ROSTER-REPORT-LINE
+               WRITE ROSTER-REPORT-LINE
+
+               MOVE WS-EXCEPT-HDR-LINE TO EXCEPT-REPORT-LINE
+               WRITE EXCEPT-REPORT-LINE
+
+               MOVE "STUDENT_ID,GRADES,AVERAGE" TO CSV-FILE-LINE
+               WRITE CSV-FILE-LINE
+           END-IF
+
+           MOVE WS-RESTART-REJECT-COUNT
+                                       TO WS-REJECT-COUNT
+
+           IF WS-INPUT-MISSING
+               MOVE SPACES              TO WS-GUARD-EXCEPT-LINE
+               MOVE "N/A"               TO WS-GE-STUDENT-ID
+               MOVE "GRADES-FILE NO ENCONTRADO"
+                                        TO WS-GE-MOTIVO
+               MOVE WS-GUARD-EXCEPT-LINE
+                                        TO EXCEPT-REPORT-LINE
+               WRITE EXCEPT-REPORT-LINE
+           END-IF
+
+           MOVE WS-RESTART-COUNT       TO WS-TOTAL-PROCESSED
+
+           PERFORM 1060-SKIP-PROCESSED-STUDENT
+               THRU 1060-EXIT
+               VARYING WS-SKIP-INDEX FROM WS-1 BY WS-1
+               UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+               OR WS-EOF-GRADES
+
+           IF NOT WS-EOF-GRADES
+               READ GRADES-FILE
+                   AT END
+                       SET WS-EOF-GRADES TO TRUE
+               END-READ
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1050-CHECK-RESTART - READ PROMEDIO-CKPT, IF ONE EXISTS, TO
+      *                      FIND HOW MANY STUDENTS WERE ALREADY
+      *                      GRADED BEFORE THE PRIOR RUN STOPPED
+      ******************************************************************
+       1050-CHECK-RESTART.
+           MOVE ZERO                   TO WS-RESTART-COUNT
+           MOVE ZERO                   TO WS-RESTART-REJECT-COUNT
+
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = "00"
+                   MOVE CKPT-LAST-COUNT    TO WS-RESTART-COUNT
+                   MOVE CKPT-REJECT-COUNT  TO WS-RESTART-REJECT-COUNT
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1060-SKIP-PROCESSED-STUDENT - READ AND DISCARD ONE GRADES-FILE
+      *                               RECORD ALREADY COVERED BY THE
+      *                               CHECKPOINT
+      ******************************************************************
+       1060-SKIP-PROCESSED-STUDENT.
+           READ GRADES-FILE
+               AT END
+                   SET WS-EOF-GRADES TO TRUE
+           END-READ.
+
+       1060-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-STUDENT - AVERAGE ONE STUDENT'S GRADES AND READ
+      *                        THE NEXT RECORD
+      ******************************************************************
+       2000-PROCESS-STUDENT.
+           MOVE GR-STUDENT-ID          TO WS-STUDENT-ID
+           MOVE GR-CANT-NOTAS          TO WS-CANT-NOTAS
+           MOVE ZEROES                 TO WS-SUMADOR
+           MOVE ZEROES                 TO WS-VALID-COUNT
+
+           PERFORM 2105-VALIDATE-CANT-NOTAS
+               THRU 2105-EXIT
+
+           PERFORM 2100-VALIDATE-AND-SUM-NOTA
+               THRU 2100-EXIT
+               VARYING WS-J FROM WS-1 BY WS-1
+               UNTIL WS-J > WS-CANT-NOTAS
+
+           IF WS-VALID-COUNT = ZERO
+               MOVE ZEROES              TO WS-PROMEDIO
+           ELSE
+               COMPUTE WS-PROMEDIO ROUNDED =
+                   WS-SUMADOR / WS-VALID-COUNT
+           END-IF
+
+           MOVE WS-PROMEDIO            TO WS-PROMEDIO-ED
+           DISPLAY "ALUMNO " WS-STUDENT-ID
+               " - PROMEDIO: " WS-PROMEDIO-ED
+
+           PERFORM 2050-LOOKUP-STUDENT
+               THRU 2050-EXIT
+
+           IF WS-STUD-COUNT < WS-MAX-STUDENTS
+               ADD WS-1                 TO WS-STUD-COUNT
+               MOVE WS-PROMEDIO         TO WS-AVG-TABLE (WS-STUD-COUNT)
+
+               MOVE SPACES              TO WS-DETAIL-LINE
+               MOVE WS-STUDENT-ID       TO WS-DET-STUDENT-ID
+               MOVE WS-PROMEDIO         TO WS-DET-PROMEDIO
+               MOVE WS-STUDENT-NAME     TO WS-DET-NOMBRE
+               MOVE WS-STATUS-DISPLAY   TO WS-DET-STATUS
+               MOVE WS-DETAIL-LINE      TO ROSTER-REPORT-LINE
+               WRITE ROSTER-REPORT-LINE
+
+               PERFORM 2200-WRITE-CSV-LINE
+                   THRU 2200-EXIT
+           ELSE
+               PERFORM 2130-LOG-ROSTER-FULL
+                   THRU 2130-EXIT
+           END-IF
+
+           ADD WS-1                    TO WS-TOTAL-PROCESSED
+           ADD WS-1                    TO WS-RECS-SINCE-CKPT
+           IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 2400-WRITE-CHECKPOINT
+                   THRU 2400-EXIT
+               MOVE ZERO                TO WS-RECS-SINCE-CKPT
+           END-IF
+
+           READ GRADES-FILE
+               AT END
+                   SET WS-EOF-GRADES TO TRUE
+           END-READ.
+
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-LOOKUP-STUDENT - RESOLVE THE STUDENT'S NAME AND STATUS
+      *                       AGAINST THE SHARED STUDENT-MASTER FILE
+      ******************************************************************
+       2050-LOOKUP-STUDENT.
+           MOVE WS-STUDENT-ID          TO SM-STUDENT-ID
+
+           READ STUDENT-MASTER
+               KEY IS SM-STUDENT-ID
+               INVALID KEY
+                   MOVE "STUDENT NOT FOUND"
+                                       TO WS-STUDENT-NAME
+                   MOVE "DESCONOCIDO"  TO WS-STATUS-DISPLAY
+               NOT INVALID KEY
+                   MOVE SM-STUDENT-NAME
+                                       TO WS-STUDENT-NAME
+                   PERFORM 2060-SET-STATUS-DISPLAY
+                       THRU 2060-EXIT
+           END-READ.
+
+       2050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2060-SET-STATUS-DISPLAY - TRANSLATE THE MASTER'S STATUS BYTE
+      *                           INTO A REPORT-READY WORD
+      ******************************************************************
+       2060-SET-STATUS-DISPLAY.
+           EVALUATE TRUE
+               WHEN SM-STATUS-ACTIVE
+                   MOVE "ACTIVO"       TO WS-STATUS-DISPLAY
+               WHEN SM-STATUS-INACTIVE
+                   MOVE "INACTIVO"     TO WS-STATUS-DISPLAY
+               WHEN OTHER
+                   MOVE "DESCONOCIDO"  TO WS-STATUS-DISPLAY
+           END-EVALUATE.
+
+       2060-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2105-VALIDATE-CANT-NOTAS - A RECORD MAY NOT CLAIM MORE NOTAS
+      *                            THAN GR-NOTA-TABLE CAN HOLD; LOG AND
+      *                            TRUNCATE TO THE TABLE SIZE INSTEAD
+      *                            OF INDEXING PAST IT
+      ******************************************************************
+       2105-VALIDATE-CANT-NOTAS.
+           IF WS-CANT-NOTAS > WS-MAX-NOTAS
+               MOVE SPACES              TO WS-GUARD-EXCEPT-LINE
+               MOVE WS-STUDENT-ID       TO WS-GE-STUDENT-ID
+               MOVE "CANT-NOTAS EXCEDE MAXIMO - TRUNCADO"
+                                        TO WS-GE-MOTIVO
+               MOVE WS-GUARD-EXCEPT-LINE
+                                        TO EXCEPT-REPORT-LINE
+               WRITE EXCEPT-REPORT-LINE
+               ADD 1                    TO WS-REJECT-COUNT
+               MOVE WS-MAX-NOTAS        TO WS-CANT-NOTAS
+           END-IF.
+
+       2105-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-VALIDATE-AND-SUM-NOTA - VALIDATE ONE GRADE AND, IF IT IS
+      *                              IN RANGE, ACCUMULATE IT; OTHERWISE
+      *                              LOG IT TO THE EXCEPT-REPORT
+      ******************************************************************
+       2100-VALIDATE-AND-SUM-NOTA.
+           MOVE GR-NOTA-TABLE (WS-J)   TO WS-NOTA
+
+           PERFORM 2110-CHECK-NOTA-RANGE
+               THRU 2110-EXIT
+
+           IF WS-NOTA-VALIDA
+               ADD WS-NOTA              TO WS-SUMADOR
+               ADD WS-1                 TO WS-VALID-COUNT
+           ELSE
+               PERFORM 2120-LOG-EXCEPTION
+                   THRU 2120-EXIT
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2110-CHECK-NOTA-RANGE - WS-NOTA MUST BE BETWEEN 0 AND 100
+      ******************************************************************
+       2110-CHECK-NOTA-RANGE.
+           IF WS-NOTA IS NUMERIC
+               AND WS-NOTA >= WS-NOTA-MINIMA
+               AND WS-NOTA <= WS-NOTA-MAXIMA
+                   SET WS-NOTA-VALIDA   TO TRUE
+           ELSE
+                   SET WS-NOTA-INVALIDA TO TRUE
+           END-IF.
+
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2120-LOG-EXCEPTION - WRITE A REJECTED GRADE TO EXCEPT-REPORT
+      ******************************************************************
+       2120-LOG-EXCEPTION.
+           MOVE SPACES                 TO WS-EXCEPT-DETAIL-LINE
+           MOVE WS-STUDENT-ID          TO WS-EXC-STUDENT-ID
+           MOVE WS-NOTA                TO WS-EXC-NOTA
+           MOVE WS-EXCEPT-DETAIL-LINE  TO EXCEPT-REPORT-LINE
+           WRITE EXCEPT-REPORT-LINE
+           ADD 1                       TO WS-REJECT-COUNT.
+
+       2120-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2130-LOG-ROSTER-FULL - WS-AVG-TABLE IS FULL; LOG THE OMITTED
+      *                        STUDENT TO EXCEPT-REPORT INSTEAD OF
+      *                        INDEXING PAST THE TABLE
+      ******************************************************************
+       2130-LOG-ROSTER-FULL.
+           MOVE SPACES                 TO WS-GUARD-EXCEPT-LINE
+           MOVE WS-STUDENT-ID          TO WS-GE-STUDENT-ID
+           MOVE "ROSTER LLENO - ALUMNO OMITIDO"
+                                        TO WS-GE-MOTIVO
+           MOVE WS-GUARD-EXCEPT-LINE   TO EXCEPT-REPORT-LINE
+           WRITE EXCEPT-REPORT-LINE
+           ADD 1                       TO WS-REJECT-COUNT.
+
+       2130-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-CSV-LINE - BUILD AND WRITE ONE CSV ROW (STUDENT ID,
+      *                       ALL GRADES SEMICOLON-SEPARATED, AVERAGE)
+      ******************************************************************
+       2200-WRITE-CSV-LINE.
+           MOVE SPACES                 TO WS-CSV-LINE
+           MOVE WS-1                   TO WS-CSV-POINTER
+           STRING WS-STUDENT-ID        DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-POINTER
+
+           PERFORM 2210-APPEND-CSV-NOTA
+               THRU 2210-EXIT
+               VARYING WS-J FROM WS-1 BY WS-1
+               UNTIL WS-J > WS-CANT-NOTAS
+
+           STRING ","                  DELIMITED BY SIZE
+               WS-PROMEDIO-ED          DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-POINTER
+
+           MOVE WS-CSV-LINE            TO CSV-FILE-LINE
+           WRITE CSV-FILE-LINE.
+
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2210-APPEND-CSV-NOTA - APPEND ONE GRADE TO THE CSV GRADES
+      *                        COLUMN, SEPARATED BY SEMICOLONS
+      ******************************************************************
+       2210-APPEND-CSV-NOTA.
+           MOVE GR-NOTA-TABLE (WS-J)   TO WS-CSV-NOTA-ED
+
+           IF WS-J > WS-1
+               STRING ";"               DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+                   WITH POINTER WS-CSV-POINTER
+           END-IF
+
+           STRING WS-CSV-NOTA-ED       DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-POINTER.
+
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-WRITE-CHECKPOINT - SAVE THE COUNT OF STUDENTS GRADED SO
+      *                         FAR TO PROMEDIO-CKPT SO THE RUN CAN BE
+      *                         RESUMED IF IT IS CANCELLED OR ABENDS
+      ******************************************************************
+       2400-WRITE-CHECKPOINT.
+           MOVE SPACES                 TO CKPT-RECORD
+           MOVE WS-TOTAL-PROCESSED     TO CKPT-LAST-COUNT
+           MOVE WS-REJECT-COUNT        TO CKPT-REJECT-COUNT
+
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
+
+       2400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-CLASS-STATISTICS - SORT THE AVERAGES TABLE AND WRITE THE
+      *                         CLASS MIN/MAX/MEDIAN SUMMARY LINES
+      ******************************************************************
+       8000-CLASS-STATISTICS.
+           IF WS-STUD-COUNT = ZERO
+               GO TO 8000-EXIT
+           END-IF
+
+           PERFORM 8100-SELECTION-SORT
+               THRU 8100-EXIT
+
+           MOVE WS-AVG-TABLE (1)        TO WS-CLASS-MIN
+           MOVE WS-AVG-TABLE (WS-STUD-COUNT)
+                                        TO WS-CLASS-MAX
+
+           COMPUTE WS-MID-POINT = (WS-STUD-COUNT + 1) / 2
+           MOVE WS-AVG-TABLE (WS-MID-POINT)
+                                        TO WS-CLASS-MEDIAN
+
+           IF WS-RESUMED-RUN
+               MOVE WS-PARTIAL-STATS-LINE
+                                        TO ROSTER-REPORT-LINE
+               WRITE ROSTER-REPORT-LINE
+           END-IF
+
+           MOVE SPACES                 TO WS-SUMMARY-LINE
+           MOVE "CLASS MINIMUM:"       TO WS-SUM-LABEL
+           MOVE WS-CLASS-MIN           TO WS-SUM-VALUE
+           MOVE WS-SUMMARY-LINE        TO ROSTER-REPORT-LINE
+           WRITE ROSTER-REPORT-LINE
+
+           MOVE SPACES                 TO WS-SUMMARY-LINE
+           MOVE "CLASS MAXIMUM:"       TO WS-SUM-LABEL
+           MOVE WS-CLASS-MAX           TO WS-SUM-VALUE
+           MOVE WS-SUMMARY-LINE        TO ROSTER-REPORT-LINE
+           WRITE ROSTER-REPORT-LINE
+
+           MOVE SPACES                 TO WS-SUMMARY-LINE
+           MOVE "CLASS MEDIAN:"        TO WS-SUM-LABEL
+           MOVE WS-CLASS-MEDIAN        TO WS-SUM-VALUE
+           MOVE WS-SUMMARY-LINE        TO ROSTER-REPORT-LINE
+           WRITE ROSTER-REPORT-LINE.
+
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8100-SELECTION-SORT - SORT WS-AVG-TABLE (1:WS-STUD-COUNT)
+      *                       INTO ASCENDING ORDER
+      ******************************************************************
+       8100-SELECTION-SORT.
+           PERFORM 8110-SORT-PASS
+               THRU 8110-EXIT
+               VARYING WS-K FROM WS-1 BY WS-1
+               UNTIL WS-K >= WS-STUD-COUNT.
+
+       8100-EXIT.
+           EXIT.
+
+       8110-SORT-PASS.
+           MOVE WS-K                   TO WS-MIN-SUB
+
+           PERFORM 8120-FIND-MIN-REMAINING
+               THRU 8120-EXIT
+               VARYING WS-L FROM WS-K BY WS-1
+               UNTIL WS-L > WS-STUD-COUNT
+
+           IF WS-MIN-SUB NOT = WS-K
+               PERFORM 8130-SWAP-ENTRIES
+                   THRU 8130-EXIT
+           END-IF.
+
+       8110-EXIT.
+           EXIT.
+
+       8120-FIND-MIN-REMAINING.
+           IF WS-AVG-TABLE (WS-L) < WS-AVG-TABLE (WS-MIN-SUB)
+               MOVE WS-L                TO WS-MIN-SUB
+           END-IF.
+
+       8120-EXIT.
+           EXIT.
+
+       8130-SWAP-ENTRIES.
+           MOVE WS-AVG-TABLE (WS-K)     TO WS-SWAP-TEMP
+           MOVE WS-AVG-TABLE (WS-MIN-SUB)
+                                        TO WS-AVG-TABLE (WS-K)
+           MOVE WS-SWAP-TEMP            TO WS-AVG-TABLE (WS-MIN-SUB).
+
+       8130-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES AND SET THE RETURN-CODE FOR THE
+      *                  JOB SCHEDULER
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE GRADES-FILE
+           CLOSE ROSTER-REPORT
+           CLOSE EXCEPT-REPORT
+           CLOSE CSV-FILE
+           CLOSE STUDENT-MASTER
 
-           PERFORM VARYING WS-I
-                   FROM WS-1 BY WS-1
-                   UNTIL WS-I > WS-CANT-NOTAS
+           IF WS-INPUT-MISSING
+               MOVE 8                  TO RETURN-CODE
+           ELSE
+               MOVE SPACES             TO CKPT-RECORD
+               MOVE ZERO               TO CKPT-LAST-COUNT
+               MOVE ZERO               TO CKPT-REJECT-COUNT
+               OPEN OUTPUT CKPT-FILE
+               WRITE CKPT-RECORD
+               CLOSE CKPT-FILE
 
-               DISPLAY "INGRESE LA NOTA "
-               ACCEPT WS-NOTA
+               IF WS-REJECT-COUNT > ZERO
+                   MOVE 4              TO RETURN-CODE
+               ELSE
+                   MOVE ZERO           TO RETURN-CODE
+               END-IF
+           END-IF
 
-               ADD WS-NOTA            TO  WS-SUMADOR
+           MOVE SPACES                 TO AUDIT-LOG-RECORD
+           MOVE "PROMEDIO"             TO AL-PROGRAM-NAME
+           SET AL-EVENT-END            TO TRUE
+           MOVE WS-RUN-FECHA           TO AL-TS-DATE
+           ACCEPT WS-RUN-HORA          FROM TIME
+           MOVE WS-RUN-HORA            TO AL-TS-TIME
+           MOVE WS-TOTAL-PROCESSED     TO AL-RECORDS-PROCESSED
+           MOVE RETURN-CODE            TO AL-RETURN-CODE
+           WRITE AUDIT-LOG-RECORD
 
-           END-PERFORM
-           COMPUTE WS-PROMEDIO = WS-SUMADOR / WS-CANT-NOTAS
+           CLOSE AUDIT-LOG-FILE.
 
-           DISPLAY "EL PROMEDIO ES " WS-PROMEDIO
+       9000-EXIT.
+           EXIT.
 
-            STOP RUN.
        END PROGRAM PROMEDIO.
