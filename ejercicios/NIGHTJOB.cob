@@ -0,0 +1,156 @@
+      ******************************************************************
+      * Author:     Fabio Cicerelli
+      * Date:       09/AUG/2026
+      * Purpose:    Nightly batch job chain.  Runs dividir, MRU and
+      *             PROMEDIO in sequence, checking the RETURN-CODE left
+      *             by each step before letting the chain continue -
+      *             the same COND=(4,GT) style check our JCL uses on
+      *             the mainframe, reproduced here so the chain can be
+      *             exercised stand-alone in this environment.
+      * Tectonics: cobc -x NIGHTJOB.cob dividir.cob MLU.cob PROMEDIO.cob
+      *            -o NIGHTJOB
+      *            (dividir/MLU/PROMEDIO are CALLed by name, not
+      *            loaded as separate modules, so they must be linked
+      *            into the same executable as NIGHTJOB)
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * 09/AUG/26  FC   Initial version.
+      * 09/AUG/26  FC   Corrected header comment from COND=(4,LT) to
+      *                 COND=(4,GT) to match the actual RC check below
+      *                 and the JCL's own COND parameter.
+      * 09/AUG/26  FC   Documented the Tectonics line with a real build
+      *                 command: dividir/MLU/PROMEDIO are CALLed by
+      *                 name, so a plain "cobc NIGHTJOB.cob" compiles
+      *                 but fails at run time looking for them as
+      *                 separate modules.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTJOB.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAX-ACCEPTABLE-RC        PIC 9(02) COMP VALUE 4.
+       01  WS-STEP-RC                  PIC S9(04) COMP VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-CHAIN-ABEND-SW       PIC X(01) VALUE "N".
+               88  WS-CHAIN-ABENDED             VALUE "S".
+
+       01  WS-STEP-NAME                PIC X(10).
+
+       01  WS-STEP-MESSAGE.
+           05  WS-MSG-STEP-NAME        PIC X(10).
+           05  FILLER                  PIC X(08) VALUE " RC = ".
+           05  WS-MSG-RC               PIC ---9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT
+
+           PERFORM 2000-RUN-DIVIDIR
+               THRU 2000-EXIT
+
+           IF NOT WS-CHAIN-ABENDED
+               PERFORM 3000-RUN-MRU
+                   THRU 3000-EXIT
+           END-IF
+
+           IF NOT WS-CHAIN-ABENDED
+               PERFORM 4000-RUN-PROMEDIO
+                   THRU 4000-EXIT
+           END-IF
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - ANNOUNCE THE START OF THE CHAIN
+      ******************************************************************
+       1000-INITIALIZE.
+           DISPLAY "NIGHTJOB - STARTING BATCH CHAIN".
+
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-RUN-DIVIDIR - STEP 1: DIVISION TRANSACTION PROCESSING
+      ******************************************************************
+       2000-RUN-DIVIDIR.
+           DISPLAY "NIGHTJOB - STEP 1: DIVIDIR"
+           CALL "dividir"
+           MOVE RETURN-CODE            TO WS-STEP-RC
+           MOVE "DIVIDIR"              TO WS-STEP-NAME
+
+           PERFORM 8000-CHECK-STEP-RC
+               THRU 8000-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-RUN-MRU - STEP 2: MOVEMENT (MRU/MRUV) PROCESSING
+      ******************************************************************
+       3000-RUN-MRU.
+           DISPLAY "NIGHTJOB - STEP 2: MRU"
+           CALL "MRU"
+           MOVE RETURN-CODE            TO WS-STEP-RC
+           MOVE "MRU"                  TO WS-STEP-NAME
+
+           PERFORM 8000-CHECK-STEP-RC
+               THRU 8000-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-RUN-PROMEDIO - STEP 3: GRADE AVERAGING
+      ******************************************************************
+       4000-RUN-PROMEDIO.
+           DISPLAY "NIGHTJOB - STEP 3: PROMEDIO"
+           CALL "PROMEDIO"
+           MOVE RETURN-CODE            TO WS-STEP-RC
+           MOVE "PROMEDIO"             TO WS-STEP-NAME
+
+           PERFORM 8000-CHECK-STEP-RC
+               THRU 8000-EXIT.
+
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-CHECK-STEP-RC - DISPLAY THE STEP'S RETURN-CODE AND ABEND
+      *                      THE CHAIN IF IT EXCEEDS THE ACCEPTABLE
+      *                      THRESHOLD (COND=(4,GT) EQUIVALENT)
+      ******************************************************************
+       8000-CHECK-STEP-RC.
+           MOVE WS-STEP-NAME           TO WS-MSG-STEP-NAME
+           MOVE WS-STEP-RC             TO WS-MSG-RC
+           DISPLAY "NIGHTJOB - " WS-STEP-MESSAGE
+
+           IF WS-STEP-RC > WS-MAX-ACCEPTABLE-RC
+               SET WS-CHAIN-ABENDED    TO TRUE
+               DISPLAY "NIGHTJOB - STEP FAILED, CHAIN TERMINATED"
+           END-IF.
+
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - ANNOUNCE THE OUTCOME OF THE CHAIN
+      ******************************************************************
+       9000-TERMINATE.
+           IF WS-CHAIN-ABENDED
+               DISPLAY "NIGHTJOB - CHAIN ENDED ABNORMALLY"
+               MOVE 8                  TO RETURN-CODE
+           ELSE
+               DISPLAY "NIGHTJOB - CHAIN COMPLETED NORMALLY"
+               MOVE ZERO               TO RETURN-CODE
+           END-IF.
+
+       9000-EXIT.
+           EXIT.
+
+       END PROGRAM NIGHTJOB.
