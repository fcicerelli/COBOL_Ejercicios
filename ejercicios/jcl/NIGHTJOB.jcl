@@ -0,0 +1,28 @@
+//NIGHTJOB JOB (ACCTNO),'LAB BATCH CHAIN',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH CHAIN FOR THE LAB UTILITIES.
+//* EACH STEP ONLY RUNS IF THE PRIOR STEP'S CONDITION CODE WAS
+//* ACCEPTABLE (RC <= 4).  THIS MIRRORS THE COND-CODE CHECKING
+//* DONE IN NIGHTJOB.COB FOR ENVIRONMENTS THAT RUN THE CHAIN AS A
+//* SINGLE LOAD MODULE INSTEAD OF SEPARATE JOB STEPS.
+//*
+//* DDNAMES BELOW ARE THE Z/OS-VALID (<=8 CHARACTER) NAMES FOR THIS
+//* ILLUSTRATION.  THEY ARE NOT THE SAME STRINGS AS THE ASSIGN TO
+//* LITERALS IN THE COBOL SOURCE, WHICH NAME LOCAL FILES FOR THE
+//* GNUCOBOL RUNTIME THIS LAB ACTUALLY COMPILES AND RUNS UNDER.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DIVIDIR
+//TRANSFIL DD DSN=LAB.BATCH.TRANS,DISP=SHR
+//DIVRPT   DD SYSOUT=*
+//EXCPFILE DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=MRU,COND=(4,GT,STEP010)
+//LECTURAS DD DSN=LAB.BATCH.LECTURAS,DISP=SHR
+//RESULTAD DD SYSOUT=*
+//MOVLOG   DD DSN=LAB.BATCH.MOVLOG,DISP=MOD
+//*
+//STEP030  EXEC PGM=PROMEDIO,COND=((4,GT,STEP010),(4,GT,STEP020))
+//GRADES   DD DSN=LAB.BATCH.GRADES,DISP=SHR
+//ROSTERRP DD SYSOUT=*
+//EXCPRPT  DD SYSOUT=*
+//PROMCSV  DD DSN=LAB.BATCH.PROMEDIO.CSV,DISP=(NEW,CATLG,DELETE)
