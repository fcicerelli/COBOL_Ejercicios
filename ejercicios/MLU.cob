@@ -3,30 +3,313 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT DESCRIPTION
+      * 09/AUG/26  FC   Converted from a single ACCEPT pair into a
+      *                 batch processor that reads VELOCIDAD/TIEMPO
+      *                 records from LECTURAS-FILE and writes DISTANCIA
+      *                 for every reading to RESULTADOS-FILE.
+      * 09/AUG/26  FC   Added uniformly-accelerated-motion (MRUV)
+      *                 formulas alongside the uniform-motion (MRU)
+      *                 ones: final velocity and distance with
+      *                 acceleration.
+      * 09/AUG/26  FC   Each reading is now appended, with a run
+      *                 timestamp, to MOVEMENT-LOG so calculations can
+      *                 be audited after the terminal output scrolls
+      *                 away.  The log is opened EXTEND and falls back
+      *                 to OUTPUT the first time it does not exist.
+      * 09/AUG/26  FC   Set RETURN-CODE on GOBACK so the nightly job
+      *                 chain can tell whether any readings were
+      *                 actually processed (0 = readings processed,
+      *                 4 = LECTURAS-FILE was empty).
+      * 09/AUG/26  FC   Added START/END entries to the shared
+      *                 AUDIT-LOG-FILE so an operator can see every
+      *                 run of this job alongside dividir and PROMEDIO.
+      * 09/AUG/26  FC   Reset the EOF switch and record count at the
+      *                 top of 1000-INITIALIZE.  This program is
+      *                 CALLed repeatedly from MENU and WORKING-STORAGE
+      *                 stays alive between CALLs, so without this a
+      *                 second invocation in the same session found the
+      *                 EOF switch already set from the previous run
+      *                 and skipped the entire reading loop.
+      * 09/AUG/26  FC   Added FILE STATUS to LECTURAS-FILE.  A missing
+      *                 LECTURAS-FILE used to abend the whole process
+      *                 (killing the operator's MENU session along with
+      *                 it); it is now logged and ends the run with
+      *                 RETURN-CODE 8 instead.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MRU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LECTURAS-FILE ASSIGN TO "LECTURAS-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LECTURAS-STATUS.
+
+           SELECT RESULTADOS-FILE ASSIGN TO "RESULTADOS-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MOVEMENT-LOG ASSIGN TO "MOVEMENT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOVLOG-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LECTURAS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  LECTURA-RECORD.
+           05  LEC-VELOCIDAD           PIC 9(03).
+           05  LEC-TIEMPO              PIC 9(03).
+           05  LEC-ACELERACION         PIC S9(03)V9
+                                       SIGN LEADING SEPARATE.
+           05  FILLER                  PIC X(69).
+
+       FD  RESULTADOS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RESULTADOS-LINE             PIC X(80).
+
+       FD  MOVEMENT-LOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MOVEMENT-LOG-LINE           PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
+       01  WS-MOVLOG-STATUS            PIC X(02).
+       01  WS-AUDITLOG-STATUS          PIC X(02).
+       01  WS-LECTURAS-STATUS          PIC X(02).
+
+       01  WS-REC-COUNT                PIC 9(05) COMP VALUE ZERO.
+
+       01  WS-RUN-TIMESTAMP.
+           05  WS-RUN-FECHA            PIC 9(08).
+           05  WS-RUN-HORA             PIC 9(08).
+
+       01  WS-RUN-TIMESTAMP-ED.
+           05  WS-RUN-FECHA-ED         PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-RUN-HORA-ED          PIC 9(06).
        01  VARIABLES.
            05  DISTANCIA                              PIC Z(04).
-           05  VELOCIDAD                              PIC 9(03).
-           05  TIEMPO                                 PIC 9(03).
+           05  VELOCIDAD                               PIC 9(03).
+           05  TIEMPO                                  PIC 9(03).
+
+       01  VARIABLES-MRUV.
+           05  ACELERACION             PIC S9(03)V9.
+           05  VELOCIDAD-FINAL         PIC S9(04)V9.
+           05  DISTANCIA-MRUV          PIC S9(05)V9.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-LECTURAS-SW      PIC X(01) VALUE "N".
+               88  WS-EOF-LECTURAS               VALUE "S".
+           05  WS-INPUT-MISSING-SW     PIC X(01) VALUE "N".
+               88  WS-INPUT-MISSING              VALUE "S".
+
+       01  WS-REPORT-LINES.
+           05  WS-HDR-LINE.
+               10  FILLER              PIC X(12) VALUE "VELOCIDAD".
+               10  FILLER              PIC X(10) VALUE "TIEMPO".
+               10  FILLER              PIC X(13) VALUE "ACELERACION".
+               10  FILLER              PIC X(12) VALUE "DISTANCIA".
+               10  FILLER              PIC X(13) VALUE "VELOC-FINAL".
+               10  FILLER              PIC X(12) VALUE "DIST-MRUV".
+               10  FILLER              PIC X(08) VALUE SPACES.
+           05  WS-DETAIL-LINE.
+               10  WS-DET-VELOCIDAD    PIC Z(02)9.
+               10  FILLER              PIC X(09) VALUE SPACES.
+               10  WS-DET-TIEMPO       PIC Z(02)9.
+               10  FILLER              PIC X(07) VALUE SPACES.
+               10  WS-DET-ACELERACION  PIC -(03)9.9.
+               10  FILLER              PIC X(06) VALUE SPACES.
+               10  WS-DET-DISTANCIA    PIC Z(04)9.
+               10  FILLER              PIC X(07) VALUE SPACES.
+               10  WS-DET-VELOC-FINAL  PIC -(03)9.9.
+               10  FILLER              PIC X(06) VALUE SPACES.
+               10  WS-DET-DIST-MRUV    PIC -(04)9.9.
+               10  FILLER              PIC X(05) VALUE SPACES.
+           05  WS-MOVLOG-DETAIL-LINE.
+               10  WS-LOG-TIMESTAMP    PIC X(15).
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  WS-LOG-VELOCIDAD    PIC Z(02)9.
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  WS-LOG-TIEMPO       PIC Z(02)9.
+               10  FILLER              PIC X(02) VALUE SPACES.
+               10  WS-LOG-DISTANCIA    PIC Z(04)9.
+               10  FILLER              PIC X(40) VALUE SPACES.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           INITIALIZE VARIABLES
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT
+
+           PERFORM 2000-PROCESS-LECTURA
+               THRU 2000-EXIT
+               UNTIL WS-EOF-LECTURAS
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN FILES, WRITE HEADINGS, PRIME THE READ
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE ZERO                   TO WS-REC-COUNT
+           MOVE "N"                    TO WS-EOF-LECTURAS-SW
+           MOVE "N"                    TO WS-INPUT-MISSING-SW
+
+           OPEN OUTPUT RESULTADOS-FILE
+           MOVE WS-HDR-LINE            TO RESULTADOS-LINE
+           WRITE RESULTADOS-LINE
+
+           ACCEPT WS-RUN-FECHA         FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-HORA          FROM TIME
+           MOVE WS-RUN-FECHA           TO WS-RUN-FECHA-ED
+           MOVE WS-RUN-HORA (1:6)      TO WS-RUN-HORA-ED
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDITLOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           MOVE SPACES                 TO AUDIT-LOG-RECORD
+           MOVE "MRU     "             TO AL-PROGRAM-NAME
+           SET AL-EVENT-START          TO TRUE
+           MOVE WS-RUN-FECHA           TO AL-TS-DATE
+           MOVE WS-RUN-HORA            TO AL-TS-TIME
+           MOVE ZERO                   TO AL-RECORDS-PROCESSED
+           MOVE ZERO                   TO AL-RETURN-CODE
+           WRITE AUDIT-LOG-RECORD
 
-           DISPLAY 'INGRESE LA VELOCIDAD'
-           ACCEPT VELOCIDAD
+           OPEN INPUT LECTURAS-FILE
+           IF WS-LECTURAS-STATUS NOT = "00"
+               SET WS-INPUT-MISSING    TO TRUE
+               SET WS-EOF-LECTURAS     TO TRUE
+               DISPLAY "MRU - LECTURAS-FILE NOT FOUND, STATUS = "
+                   WS-LECTURAS-STATUS
+           ELSE
+               OPEN EXTEND MOVEMENT-LOG
+               IF WS-MOVLOG-STATUS = "35"
+                   OPEN OUTPUT MOVEMENT-LOG
+               END-IF
 
-           DISPLAY 'INGRESE EL TIEMPO'
-           ACCEPT TIEMPO
+               READ LECTURAS-FILE
+                   AT END
+                       SET WS-EOF-LECTURAS TO TRUE
+               END-READ
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-LECTURA - COMPUTE DISTANCIA FOR ONE READING AND
+      *                        READ THE NEXT RECORD
+      ******************************************************************
+       2000-PROCESS-LECTURA.
+           ADD 1                       TO WS-REC-COUNT
+           MOVE LEC-VELOCIDAD          TO VELOCIDAD
+           MOVE LEC-TIEMPO             TO TIEMPO
+           MOVE LEC-ACELERACION        TO ACELERACION
 
            COMPUTE DISTANCIA = VELOCIDAD * TIEMPO
 
-           DISPLAY 'LA DISTANCIA RECORRIDA ES DE ' DISTANCIA
+           PERFORM 2100-COMPUTE-MRUV
+               THRU 2100-EXIT
+
+           MOVE SPACES                 TO WS-DETAIL-LINE
+           MOVE VELOCIDAD              TO WS-DET-VELOCIDAD
+           MOVE TIEMPO                 TO WS-DET-TIEMPO
+           MOVE ACELERACION            TO WS-DET-ACELERACION
+           MOVE DISTANCIA              TO WS-DET-DISTANCIA
+           MOVE VELOCIDAD-FINAL        TO WS-DET-VELOC-FINAL
+           MOVE DISTANCIA-MRUV         TO WS-DET-DIST-MRUV
+           MOVE WS-DETAIL-LINE         TO RESULTADOS-LINE
+           WRITE RESULTADOS-LINE
+
+           PERFORM 2200-LOG-MOVEMENT
+               THRU 2200-EXIT
+
+           READ LECTURAS-FILE
+               AT END
+                   SET WS-EOF-LECTURAS TO TRUE
+           END-READ.
+
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-COMPUTE-MRUV - UNIFORMLY ACCELERATED MOTION: FINAL
+      *                     VELOCITY (VF = VI + A*T) AND DISTANCE
+      *                     (D = VI*T + 1/2*A*T*T)
+      ******************************************************************
+       2100-COMPUTE-MRUV.
+           COMPUTE VELOCIDAD-FINAL =
+               VELOCIDAD + (ACELERACION * TIEMPO)
+
+           COMPUTE DISTANCIA-MRUV =
+               (VELOCIDAD * TIEMPO) +
+               (0.5 * ACELERACION * TIEMPO * TIEMPO).
+
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-LOG-MOVEMENT - APPEND THIS READING TO THE MOVEMENT LOG
+      ******************************************************************
+       2200-LOG-MOVEMENT.
+           MOVE SPACES                 TO WS-MOVLOG-DETAIL-LINE
+           MOVE WS-RUN-TIMESTAMP-ED    TO WS-LOG-TIMESTAMP
+           MOVE VELOCIDAD              TO WS-LOG-VELOCIDAD
+           MOVE TIEMPO                 TO WS-LOG-TIEMPO
+           MOVE DISTANCIA              TO WS-LOG-DISTANCIA
+           MOVE WS-MOVLOG-DETAIL-LINE  TO MOVEMENT-LOG-LINE
+           WRITE MOVEMENT-LOG-LINE.
+
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE FILES AND SET THE RETURN-CODE FOR THE
+      *                  JOB SCHEDULER
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE LECTURAS-FILE
+           CLOSE RESULTADOS-FILE
+
+           IF WS-INPUT-MISSING
+               MOVE 8                  TO RETURN-CODE
+           ELSE
+               CLOSE MOVEMENT-LOG
+
+               IF WS-REC-COUNT = ZERO
+                   MOVE 4              TO RETURN-CODE
+               ELSE
+                   MOVE ZERO           TO RETURN-CODE
+               END-IF
+           END-IF
+
+           MOVE SPACES                 TO AUDIT-LOG-RECORD
+           MOVE "MRU     "             TO AL-PROGRAM-NAME
+           SET AL-EVENT-END            TO TRUE
+           MOVE WS-RUN-FECHA           TO AL-TS-DATE
+           ACCEPT WS-RUN-HORA          FROM TIME
+           MOVE WS-RUN-HORA            TO AL-TS-TIME
+           MOVE WS-REC-COUNT           TO AL-RECORDS-PROCESSED
+           MOVE RETURN-CODE            TO AL-RETURN-CODE
+           WRITE AUDIT-LOG-RECORD
+
+           CLOSE AUDIT-LOG-FILE.
+
+       9000-EXIT.
+           EXIT.
 
-            STOP RUN.
        END PROGRAM MRU.
